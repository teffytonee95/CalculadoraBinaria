@@ -2,36 +2,200 @@
        PROGRAM-ID. BIN-CALC.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "REPORTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "EXPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-OP              PIC X(1).
+           05 TR-BIN1             PIC X(64).
+           05 TR-BIN2             PIC X(64).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD          PIC X(256).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD           PIC X(320).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD          PIC X(256).
+
        WORKING-STORAGE SECTION.
 
-       * --- Variables de menú ---
-       01 OPCION-MENU        PIC 9.
+      * --- Variables de menú ---
+       01 OPCION-MENU        PIC 99.
 
-       * --- Entradas binarios ---
-       01 BIN1               PIC X(32).
-       01 BIN2               PIC X(32).
+      * --- Entradas binarios (ancho máximo 64 para soportar el modo
+      * --- de 64 bits de SELECCIONAR-ANCHO-BITS) ---
+       01 BIN1               PIC X(64).
+       01 BIN2               PIC X(64).
        01 OP                 PIC X(1).
 
-       * --- Variables numéricas ---
-       01 DEC1               PIC 9(10) COMP.
-       01 DEC2               PIC 9(10) COMP.
-       01 RESULT-DEC         PIC 9(10) COMP.
-       01 TEMP               PIC 9(10) COMP.
+      * --- Variables numéricas. PIC S9(20) DISPLAY (no COMP): un campo
+      * --- binario de este dialecto no puede superar 18 dígitos, pero
+      * --- un operando de 64 bits sin signo llega hasta 2^64-1 (20
+      * --- dígitos), así que se usa DISPLAY para poder decodificarlo
+      * --- completo; el signo se reserva para el camino de complemento
+      * --- a dos. ---
+       01 DEC1               PIC S9(20).
+       01 DEC2               PIC S9(20).
+       01 RESULT-DEC         PIC S9(20).
+       01 TEMP               PIC S9(20).
+       01 WS-DEC1-OVERFLOW   PIC X VALUE "N".
+          88 DEC1-OVERFLOW   VALUE "S".
+       01 WS-DEC2-OVERFLOW   PIC X VALUE "N".
+          88 DEC2-OVERFLOW   VALUE "S".
 
-       * --- Resultado final ---
+      * --- Resultado final ---
        01 RESULT-BIN         PIC X(64).
 
-       * --- Contadores ---
+      * --- Contadores ---
        01 I                  PIC 9(4) COMP.
        01 J                  PIC 9(4) COMP.
 
+      * --- Procesamiento por lotes (archivo de transacciones) ---
+       01 WS-EOF-TRANS       PIC X VALUE "N".
+          88 FIN-TRANS-FILE  VALUE "S".
+       01 WS-LINEA-REPORTE   PIC X(256).
+       01 WS-TRANS-STATUS    PIC X(2).
+       01 WS-REPORT-STATUS   PIC X(2).
+
+      * --- Auxiliares de INVERTIR-RESULTADO ---
+       01 R-LEN              PIC 9(4) COMP.
+       01 R-TEMP              PIC X(64).
+       01 WS-RESULT-PTR       PIC 9(4) COMP.
+       01 WS-RTEMP-PTR         PIC 9(4) COMP.
+
+      * --- Validación de entrada ---
+       01 WS-BIN-VALIDO       PIC X VALUE "N".
+          88 BIN-VALIDO       VALUE "S".
+       01 WS-ESPACIO-VISTO    PIC X VALUE "N".
+          88 ESPACIO-VISTO    VALUE "S".
+       01 WS-POS              PIC 9(4) COMP.
+
+      * --- Modo de signo (complemento a dos) ---
+       01 WS-MODO-SIGNO       PIC X VALUE "N".
+          88 MODO-SIGNO-ACTIVO VALUE "S".
+       01 WS-LEN1             PIC 9(4) COMP.
+       01 WS-LEN2             PIC 9(4) COMP.
+       01 WS-BIN1-INV         PIC X(64).
+       01 WS-BIN2-INV         PIC X(64).
+       01 WS-MAGNITUD         PIC S9(20).
+
+      * --- Ancho de bits configurable ---
+       01 WS-BIT-WIDTH        PIC 9(2) VALUE 32.
+       01 WS-ANCHO-VALIDO     PIC X VALUE "N".
+          88 ANCHO-VALIDO     VALUE "S".
+       01 WS-ANCHO-EFECTIVO   PIC 9(4) COMP.
+       01 WS-BIT-OVERFLOW     PIC X VALUE "N".
+          88 BIT-OVERFLOW     VALUE "S".
+       01 WS-MAX-BITS         PIC 9(4) COMP.
+
+      * --- Conversiones hexadecimal / octal ---
+       01 WS-SUBOPCION        PIC 9.
+       01 RESULT-HEX          PIC X(16).
+       01 RESULT-OCT          PIC X(24).
+       01 WS-HEX-INPUT        PIC X(16).
+       01 WS-OCT-INPUT        PIC X(24).
+       01 WS-DIGIT-VAL        PIC 9(2) COMP.
+       01 WS-DIGIT-NUM        PIC 9.
+       01 WS-HEX-CHAR         PIC X(1).
+       01 WS-CHAR             PIC X(1).
+       01 WS-MODO-SIGNO-GUARDADO PIC X.
+       01 WS-HEX-VALIDO       PIC X VALUE "N".
+          88 HEX-VALIDO       VALUE "S".
+       01 WS-OCT-VALIDO       PIC X VALUE "N".
+          88 OCT-VALIDO       VALUE "S".
+       01 WS-CONV-OVERFLOW    PIC X VALUE "N".
+          88 CONV-OVERFLOW    VALUE "S".
+
+      * --- Control de errores del resultado (marca las líneas escritas
+      * --- en REPORTE.DAT/AUDITLOG.DAT/EXPORT.DAT como OK o ERROR, en
+      * --- vez de dejar un "0" sin distinguir de un resultado real) ---
+       01 WS-RESULTADO-ERROR  PIC X VALUE "N".
+          88 RESULTADO-ERROR  VALUE "S".
+       01 WS-ESTADO           PIC X(5).
+
+      * --- Bitácora de auditoría ---
+       01 WS-OPERATOR-ID      PIC X(10).
+       01 WS-TIMESTAMP        PIC X(21).
+       01 WS-AUDIT-LINE       PIC X(320).
+       01 WS-AUDIT-STATUS     PIC X(2).
+
+      * --- Copia de BIN1/BIN2 tal como se ingresaron (o tal como
+      * --- vinieron del archivo de transacciones), capturada antes de
+      * --- que CONVERT-BIN-TO-DEC1/2 los mute vía EXTENDER-SIGNO-BIN1/2,
+      * --- para que la auditoría registre lo que realmente se calculó ---
+       01 WS-BIN1-ORIG        PIC X(64).
+       01 WS-BIN2-ORIG        PIC X(64).
+
+      * --- Validez del código de operación leído de TRANSACC.DAT ---
+       01 WS-OP-VALIDO        PIC X VALUE "N".
+          88 OP-VALIDO        VALUE "S".
+
+      * --- Contadores de resumen de sesión ---
+       01 WS-CONT-SUMA        PIC 9(6) VALUE 0.
+       01 WS-CONT-RESTA       PIC 9(6) VALUE 0.
+       01 WS-CONT-MULT        PIC 9(6) VALUE 0.
+       01 WS-CONT-DIV         PIC 9(6) VALUE 0.
+       01 WS-CONT-DIVCERO     PIC 9(6) VALUE 0.
+
+      * --- Exportación de resultados a archivo ---
+       01 WS-EXPORTAR         PIC X VALUE "N".
+          88 EXPORTAR-ACTIVO  VALUE "S".
+       01 WS-EXPORT-STATUS    PIC X(2).
+       01 WS-EXPORT-LINE      PIC X(256).
+       01 WS-EXPORT-DEC1      PIC -9(20).
+       01 WS-EXPORT-DEC2      PIC -9(20).
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           PERFORM MENU-LOOP UNTIL OPCION-MENU = 5.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir AUDITLOG.DAT (status "
+                   WS-AUDIT-STATUS "). La auditoría no se registrará."
+           END-IF.
+           OPEN EXTEND EXPORT-FILE.
+           IF WS-EXPORT-STATUS = "35"
+               OPEN OUTPUT EXPORT-FILE
+           END-IF.
+           IF WS-EXPORT-STATUS NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir EXPORT.DAT (status "
+                   WS-EXPORT-STATUS "). La exportación no se "
+                   "registrará."
+           END-IF.
+           PERFORM INICIAR-SESION.
+           PERFORM MENU-LOOP UNTIL OPCION-MENU = 11.
+           PERFORM MOSTRAR-RESUMEN.
+           CLOSE AUDIT-FILE.
+           CLOSE EXPORT-FILE.
            STOP RUN.
 
+       INICIAR-SESION.
+           DISPLAY "-------------------------------------".
+           DISPLAY "   CALCULADORA BINARIA EN COBOL".
+           DISPLAY "-------------------------------------".
+           DISPLAY "Ingrese su identificador de operador: ".
+           ACCEPT WS-OPERATOR-ID.
+           DISPLAY "Sesión iniciada. Operador: " WS-OPERATOR-ID.
+
        MENU-LOOP.
            DISPLAY "-------------------------------------".
            DISPLAY "   CALCULADORA BINARIA EN COBOL".
@@ -40,7 +204,13 @@
            DISPLAY "2) Restar".
            DISPLAY "3) Multiplicar".
            DISPLAY "4) Dividir".
-           DISPLAY "5) Salir".
+           DISPLAY "5) Procesar archivo de transacciones (lote)".
+           DISPLAY "6) Activar/desactivar modo de signo (C2)".
+           DISPLAY "7) Binario <-> Hexadecimal".
+           DISPLAY "8) Binario <-> Octal".
+           DISPLAY "9) Configurar ancho de bits (8/16/32/64)".
+           DISPLAY "10) Activar/desactivar exportación a archivo".
+           DISPLAY "11) Salir".
            DISPLAY "Seleccione una opción: ".
            ACCEPT OPCION-MENU.
 
@@ -58,94 +228,998 @@
                    MOVE "/" TO OP
                    PERFORM OPERACION-BINARIA
                WHEN 5
+                   PERFORM PROCESAR-LOTE
+               WHEN 6
+                   PERFORM TOGGLE-MODO-SIGNO
+               WHEN 7
+                   PERFORM OPERACION-HEX
+               WHEN 8
+                   PERFORM OPERACION-OCTAL
+               WHEN 9
+                   PERFORM SELECCIONAR-ANCHO-BITS
+               WHEN 10
+                   PERFORM TOGGLE-EXPORTAR
+               WHEN 11
                    DISPLAY "Saliendo..."
                WHEN OTHER
-                   DISPLAY "Opción inválida".
+                   DISPLAY "Opción inválida"
            END-EVALUATE.
            DISPLAY "".
 
+       TOGGLE-MODO-SIGNO.
+           IF MODO-SIGNO-ACTIVO
+               MOVE "N" TO WS-MODO-SIGNO
+               DISPLAY "Modo de signo (complemento a dos): DESACTIVADO"
+           ELSE
+               MOVE "S" TO WS-MODO-SIGNO
+               DISPLAY "Modo de signo (complemento a dos): ACTIVADO"
+           END-IF.
+
+       SELECCIONAR-ANCHO-BITS.
+           MOVE "N" TO WS-ANCHO-VALIDO
+           PERFORM UNTIL ANCHO-VALIDO
+               DISPLAY "Seleccione ancho de bits (8/16/32/64): "
+               ACCEPT WS-BIT-WIDTH
+               IF WS-BIT-WIDTH = 8 OR WS-BIT-WIDTH = 16 OR
+                       WS-BIT-WIDTH = 32 OR WS-BIT-WIDTH = 64
+                   MOVE "S" TO WS-ANCHO-VALIDO
+               ELSE
+                   DISPLAY "ERROR: ancho inválido. Use 8, 16, 32 o 64."
+               END-IF
+           END-PERFORM.
+           DISPLAY "Ancho de bits configurado: " WS-BIT-WIDTH.
+
+       TOGGLE-EXPORTAR.
+           IF EXPORTAR-ACTIVO
+               MOVE "N" TO WS-EXPORTAR
+               DISPLAY "Exportación a EXPORT.DAT: DESACTIVADA"
+           ELSE
+               MOVE "S" TO WS-EXPORTAR
+               DISPLAY "Exportación a EXPORT.DAT: ACTIVADA"
+           END-IF.
+
        OPERACION-BINARIA.
            PERFORM PEDIR-BINARIOS.
+           MOVE BIN1 TO WS-BIN1-ORIG.
+           MOVE BIN2 TO WS-BIN2-ORIG.
+           MOVE "N" TO WS-RESULTADO-ERROR.
            PERFORM CONVERT-BIN-TO-DEC1.
            PERFORM CONVERT-BIN-TO-DEC2.
            PERFORM CALCULAR.
            PERFORM CONVERT-DEC-TO-BIN.
            DISPLAY "Resultado en binario: " RESULT-BIN.
+           PERFORM REGISTRAR-AUDITORIA.
+           PERFORM EXPORTAR-RESULTADO.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           IF RESULTADO-ERROR
+               MOVE "ERROR" TO WS-ESTADO
+           ELSE
+               MOVE "OK" TO WS-ESTADO
+           END-IF.
+           MOVE SPACES TO WS-AUDIT-LINE.
+           STRING "OPERADOR=" WS-OPERATOR-ID
+               " FECHA=" WS-TIMESTAMP
+               " OP=" OP
+               " BIN1=" WS-BIN1-ORIG
+               " BIN2=" WS-BIN2-ORIG
+               " RESULTADO=" RESULT-BIN
+               " ESTADO=" WS-ESTADO
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR: fallo al escribir en AUDITLOG.DAT "
+                   "(status " WS-AUDIT-STATUS ")."
+           END-IF.
+
+       EXPORTAR-RESULTADO.
+           IF EXPORTAR-ACTIVO
+               IF RESULTADO-ERROR
+                   MOVE "ERROR" TO WS-ESTADO
+               ELSE
+                   MOVE "OK" TO WS-ESTADO
+               END-IF
+               MOVE DEC1 TO WS-EXPORT-DEC1
+               MOVE DEC2 TO WS-EXPORT-DEC2
+               MOVE SPACES TO WS-EXPORT-LINE
+               STRING "DEC1=" WS-EXPORT-DEC1
+                   " OP=" OP
+                   " DEC2=" WS-EXPORT-DEC2
+                   " RESULTADO=" RESULT-BIN
+                   " ESTADO=" WS-ESTADO
+                   DELIMITED BY SIZE INTO WS-EXPORT-LINE
+               WRITE EXPORT-RECORD FROM WS-EXPORT-LINE
+               IF WS-EXPORT-STATUS NOT = "00"
+                   DISPLAY "ERROR: fallo al escribir en EXPORT.DAT "
+                       "(status " WS-EXPORT-STATUS ")."
+               END-IF
+           END-IF.
+
+       MOSTRAR-RESUMEN.
+           DISPLAY "-------------------------------------".
+           DISPLAY "   RESUMEN DE LA SESIÓN".
+           DISPLAY "-------------------------------------".
+           DISPLAY "Operador: " WS-OPERATOR-ID.
+           DISPLAY "Sumas realizadas: " WS-CONT-SUMA.
+           DISPLAY "Restas realizadas: " WS-CONT-RESTA.
+           DISPLAY "Multiplicaciones realizadas: " WS-CONT-MULT.
+           DISPLAY "Divisiones realizadas: " WS-CONT-DIV.
+           DISPLAY "Divisiones por cero: " WS-CONT-DIVCERO.
 
        PEDIR-BINARIOS.
-           DISPLAY "Ingrese el primer número binario: ".
-           ACCEPT BIN1.
-           DISPLAY "Ingrese el segundo número binario: ".
-           ACCEPT BIN2.
+           MOVE "N" TO WS-BIN-VALIDO.
+           PERFORM UNTIL BIN-VALIDO
+               DISPLAY "Ingrese el primer número binario: "
+               ACCEPT BIN1
+               PERFORM VALIDAR-BIN1
+               IF NOT BIN-VALIDO
+                   DISPLAY "ERROR: BIN1 solo admite 0 y 1 y no debe "
+                       "superar el ancho configurado ("
+                       WS-BIT-WIDTH " bits). Reintente."
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WS-BIN-VALIDO.
+           PERFORM UNTIL BIN-VALIDO
+               DISPLAY "Ingrese el segundo número binario: "
+               ACCEPT BIN2
+               PERFORM VALIDAR-BIN2
+               IF NOT BIN-VALIDO
+                   DISPLAY "ERROR: BIN2 solo admite 0 y 1 y no debe "
+                       "superar el ancho configurado ("
+                       WS-BIT-WIDTH " bits). Reintente."
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-BIN1.
+           MOVE "S" TO WS-BIN-VALIDO.
+           MOVE "N" TO WS-ESPACIO-VISTO.
+           IF BIN1 = SPACES
+               MOVE "N" TO WS-BIN-VALIDO
+           END-IF.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > LENGTH OF BIN1
+               IF BIN1(WS-POS:1) = SPACE
+                   MOVE "S" TO WS-ESPACIO-VISTO
+               ELSE
+                   IF ESPACIO-VISTO
+                       MOVE "N" TO WS-BIN-VALIDO
+                   ELSE
+                       IF BIN1(WS-POS:1) NOT = "0"
+                               AND BIN1(WS-POS:1) NOT = "1"
+                           MOVE "N" TO WS-BIN-VALIDO
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF BIN-VALIDO
+               PERFORM CALC-LEN-BIN1
+               IF WS-LEN1 > WS-BIT-WIDTH
+                   MOVE "N" TO WS-BIN-VALIDO
+               END-IF
+           END-IF.
+
+       VALIDAR-BIN2.
+           MOVE "S" TO WS-BIN-VALIDO.
+           MOVE "N" TO WS-ESPACIO-VISTO.
+           IF BIN2 = SPACES
+               MOVE "N" TO WS-BIN-VALIDO
+           END-IF.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > LENGTH OF BIN2
+               IF BIN2(WS-POS:1) = SPACE
+                   MOVE "S" TO WS-ESPACIO-VISTO
+               ELSE
+                   IF ESPACIO-VISTO
+                       MOVE "N" TO WS-BIN-VALIDO
+                   ELSE
+                       IF BIN2(WS-POS:1) NOT = "0"
+                               AND BIN2(WS-POS:1) NOT = "1"
+                           MOVE "N" TO WS-BIN-VALIDO
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF BIN-VALIDO
+               PERFORM CALC-LEN-BIN2
+               IF WS-LEN2 > WS-BIT-WIDTH
+                   MOVE "N" TO WS-BIN-VALIDO
+               END-IF
+           END-IF.
+
+       PEDIR-BIN1-SIMPLE.
+           MOVE "N" TO WS-BIN-VALIDO.
+           PERFORM UNTIL BIN-VALIDO
+               DISPLAY "Ingrese el número binario: "
+               ACCEPT BIN1
+               PERFORM VALIDAR-BIN1
+               IF NOT BIN-VALIDO
+                   DISPLAY "ERROR: solo admite 0 y 1, con longitud no "
+                       "mayor al ancho configurado (" WS-BIT-WIDTH
+                       " bits). Reintente."
+               END-IF
+           END-PERFORM.
+
+       CALC-LEN-BIN1.
+           PERFORM VARYING WS-LEN1 FROM LENGTH OF BIN1 BY -1
+                   UNTIL WS-LEN1 = 0
+               IF BIN1(WS-LEN1:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       CALC-LEN-BIN2.
+           PERFORM VARYING WS-LEN2 FROM LENGTH OF BIN2 BY -1
+                   UNTIL WS-LEN2 = 0
+               IF BIN2(WS-LEN2:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      * --- Extiende BIN1 con el bit de signo (o ceros, en modo sin
+      * --- signo) hasta el ancho configurado, limitado al tamaño del
+      * --- campo BIN1 (PIC X(64), cubre los 4 anchos soportados).
+       EXTENDER-SIGNO-BIN1.
+           IF WS-BIT-WIDTH > LENGTH OF BIN1
+               MOVE LENGTH OF BIN1 TO WS-ANCHO-EFECTIVO
+           ELSE
+               MOVE WS-BIT-WIDTH TO WS-ANCHO-EFECTIVO
+           END-IF.
+
+           IF WS-LEN1 < WS-ANCHO-EFECTIVO
+               IF MODO-SIGNO-ACTIVO AND BIN1(1:1) = "1"
+                   MOVE "1" TO WS-CHAR
+               ELSE
+                   MOVE "0" TO WS-CHAR
+               END-IF
+               MOVE BIN1 TO WS-BIN1-INV
+               MOVE SPACES TO BIN1
+               COMPUTE I = WS-ANCHO-EFECTIVO - WS-LEN1
+               PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > I
+                   MOVE WS-CHAR TO BIN1(WS-POS:1)
+               END-PERFORM
+               MOVE 1 TO J
+               ADD 1 TO I
+               PERFORM VARYING WS-POS FROM I BY 1
+                       UNTIL WS-POS > WS-ANCHO-EFECTIVO
+                   MOVE WS-BIN1-INV(J:1) TO BIN1(WS-POS:1)
+                   ADD 1 TO J
+               END-PERFORM
+               MOVE WS-ANCHO-EFECTIVO TO WS-LEN1
+           END-IF.
 
        CONVERT-BIN-TO-DEC1.
+           PERFORM CALC-LEN-BIN1.
+           PERFORM EXTENDER-SIGNO-BIN1.
            MOVE 0 TO DEC1.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF BIN1
-               IF BIN1(I:1) = "1"
-                   COMPUTE DEC1 = DEC1 * 2 + 1
-               ELSE IF BIN1(I:1) = "0"
-                   COMPUTE DEC1 = DEC1 * 2
+           MOVE "N" TO WS-DEC1-OVERFLOW.
+
+           IF MODO-SIGNO-ACTIVO AND BIN1(1:1) = "1"
+               MOVE SPACES TO WS-BIN1-INV
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LEN1
+                   IF BIN1(I:1) = "1"
+                       MOVE "0" TO WS-BIN1-INV(I:1)
+                   ELSE
+                       MOVE "1" TO WS-BIN1-INV(I:1)
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LEN1
+                   IF WS-BIN1-INV(I:1) = "1"
+                       COMPUTE DEC1 = DEC1 * 2 + 1
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-DEC1-OVERFLOW
+                       END-COMPUTE
+                   ELSE
+                       COMPUTE DEC1 = DEC1 * 2
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-DEC1-OVERFLOW
+                       END-COMPUTE
+                   END-IF
+               END-PERFORM
+               COMPUTE DEC1 = (DEC1 + 1) * -1
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-DEC1-OVERFLOW
+               END-COMPUTE
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LEN1
+                   IF BIN1(I:1) = "1"
+                       COMPUTE DEC1 = DEC1 * 2 + 1
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-DEC1-OVERFLOW
+                       END-COMPUTE
+                   ELSE IF BIN1(I:1) = "0"
+                       COMPUTE DEC1 = DEC1 * 2
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-DEC1-OVERFLOW
+                       END-COMPUTE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF DEC1-OVERFLOW
+               DISPLAY "ERROR: Desbordamiento al convertir BIN1 a "
+                   "decimal (ancho configurado insuficiente)."
+               MOVE 0 TO DEC1
+               MOVE "S" TO WS-RESULTADO-ERROR
+           END-IF.
+
+      * --- Igual que EXTENDER-SIGNO-BIN1, para BIN2 ---
+       EXTENDER-SIGNO-BIN2.
+           IF WS-BIT-WIDTH > LENGTH OF BIN2
+               MOVE LENGTH OF BIN2 TO WS-ANCHO-EFECTIVO
+           ELSE
+               MOVE WS-BIT-WIDTH TO WS-ANCHO-EFECTIVO
+           END-IF.
+
+           IF WS-LEN2 < WS-ANCHO-EFECTIVO
+               IF MODO-SIGNO-ACTIVO AND BIN2(1:1) = "1"
+                   MOVE "1" TO WS-CHAR
+               ELSE
+                   MOVE "0" TO WS-CHAR
                END-IF
-           END-PERFORM.
+               MOVE BIN2 TO WS-BIN2-INV
+               MOVE SPACES TO BIN2
+               COMPUTE I = WS-ANCHO-EFECTIVO - WS-LEN2
+               PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > I
+                   MOVE WS-CHAR TO BIN2(WS-POS:1)
+               END-PERFORM
+               MOVE 1 TO J
+               ADD 1 TO I
+               PERFORM VARYING WS-POS FROM I BY 1
+                       UNTIL WS-POS > WS-ANCHO-EFECTIVO
+                   MOVE WS-BIN2-INV(J:1) TO BIN2(WS-POS:1)
+                   ADD 1 TO J
+               END-PERFORM
+               MOVE WS-ANCHO-EFECTIVO TO WS-LEN2
+           END-IF.
 
        CONVERT-BIN-TO-DEC2.
+           PERFORM CALC-LEN-BIN2.
+           PERFORM EXTENDER-SIGNO-BIN2.
            MOVE 0 TO DEC2.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > LENGTH OF BIN2
-               IF BIN2(J:1) = "1"
-                   COMPUTE DEC2 = DEC2 * 2 + 1
-               ELSE IF BIN2(J:1) = "0"
-                   COMPUTE DEC2 = DEC2 * 2
-               END-IF
-           END-PERFORM.
+           MOVE "N" TO WS-DEC2-OVERFLOW.
+
+           IF MODO-SIGNO-ACTIVO AND BIN2(1:1) = "1"
+               MOVE SPACES TO WS-BIN2-INV
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-LEN2
+                   IF BIN2(J:1) = "1"
+                       MOVE "0" TO WS-BIN2-INV(J:1)
+                   ELSE
+                       MOVE "1" TO WS-BIN2-INV(J:1)
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-LEN2
+                   IF WS-BIN2-INV(J:1) = "1"
+                       COMPUTE DEC2 = DEC2 * 2 + 1
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-DEC2-OVERFLOW
+                       END-COMPUTE
+                   ELSE
+                       COMPUTE DEC2 = DEC2 * 2
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-DEC2-OVERFLOW
+                       END-COMPUTE
+                   END-IF
+               END-PERFORM
+               COMPUTE DEC2 = (DEC2 + 1) * -1
+                   ON SIZE ERROR
+                       MOVE "S" TO WS-DEC2-OVERFLOW
+               END-COMPUTE
+           ELSE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-LEN2
+                   IF BIN2(J:1) = "1"
+                       COMPUTE DEC2 = DEC2 * 2 + 1
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-DEC2-OVERFLOW
+                       END-COMPUTE
+                   ELSE IF BIN2(J:1) = "0"
+                       COMPUTE DEC2 = DEC2 * 2
+                           ON SIZE ERROR
+                               MOVE "S" TO WS-DEC2-OVERFLOW
+                       END-COMPUTE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF DEC2-OVERFLOW
+               DISPLAY "ERROR: Desbordamiento al convertir BIN2 a "
+                   "decimal (ancho configurado insuficiente)."
+               MOVE 0 TO DEC2
+               MOVE "S" TO WS-RESULTADO-ERROR
+           END-IF.
 
        CALCULAR.
            EVALUATE OP
                WHEN "+"
                    COMPUTE RESULT-DEC = DEC1 + DEC2
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: Desbordamiento en la suma."
+                           MOVE 0 TO RESULT-DEC
+                           MOVE "S" TO WS-RESULTADO-ERROR
+                   END-COMPUTE
+                   ADD 1 TO WS-CONT-SUMA
                WHEN "-"
                    COMPUTE RESULT-DEC = DEC1 - DEC2
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: Desbordamiento en la resta."
+                           MOVE 0 TO RESULT-DEC
+                           MOVE "S" TO WS-RESULTADO-ERROR
+                   END-COMPUTE
+                   ADD 1 TO WS-CONT-RESTA
                WHEN "*"
                    COMPUTE RESULT-DEC = DEC1 * DEC2
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: Desbordamiento en la "
+                               "multiplicación."
+                           MOVE 0 TO RESULT-DEC
+                           MOVE "S" TO WS-RESULTADO-ERROR
+                   END-COMPUTE
+                   ADD 1 TO WS-CONT-MULT
                WHEN "/"
                    IF DEC2 = 0
                        DISPLAY "ERROR: División por cero."
                        MOVE 0 TO RESULT-DEC
+                       MOVE "S" TO WS-RESULTADO-ERROR
+                       ADD 1 TO WS-CONT-DIVCERO
                    ELSE
                        COMPUTE RESULT-DEC = DEC1 / DEC2
                    END-IF
+                   ADD 1 TO WS-CONT-DIV
+               WHEN OTHER
+                   DISPLAY "ERROR: operador desconocido: '" OP "'."
+                   MOVE 0 TO RESULT-DEC
+                   MOVE "S" TO WS-RESULTADO-ERROR
            END-EVALUATE.
 
        CONVERT-DEC-TO-BIN.
+           IF RESULT-DEC < 0
+               IF MODO-SIGNO-ACTIVO
+                   PERFORM CONVERT-DEC-TO-BIN-SIGNED
+               ELSE
+                   DISPLAY "ERROR: resultado negativo; active el modo "
+                       "de signo (C2) para representarlo."
+                   PERFORM CERO-ANCHO-RESULTADO
+                   MOVE "S" TO WS-RESULTADO-ERROR
+               END-IF
+           ELSE
+               PERFORM CONVERT-DEC-TO-BIN-UNSIGNED
+           END-IF.
+
+      * --- Rellena RESULT-BIN con "0" en las WS-BIT-WIDTH posiciones
+      * --- configuradas (y espacios en el resto), para que todo
+      * --- resultado de error tenga el mismo ancho fijo que un
+      * --- resultado válido en REPORTE.DAT/AUDITLOG.DAT/EXPORT.DAT. ---
+       CERO-ANCHO-RESULTADO.
            MOVE SPACES TO RESULT-BIN.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-BIT-WIDTH
+               MOVE "0" TO RESULT-BIN(WS-POS:1)
+           END-PERFORM.
+
+      * --- Construye RESULT-BIN bit a bit a partir de TEMP, deteniéndose
+      * --- y señalando WS-BIT-OVERFLOW en vez de seguir si el valor
+      * --- necesita más posiciones que LENGTH OF RESULT-BIN — de lo
+      * --- contrario el STRING siguiente simplemente dejaría de escribir
+      * --- sin avisar, descartando en silencio el bit más significativo
+      * --- antes de que PAD-RESULTADO pueda detectar nada. ---
+       CONVERT-DEC-TO-BIN-UNSIGNED.
            MOVE RESULT-DEC TO TEMP.
+           MOVE "N" TO WS-BIT-OVERFLOW.
 
            IF TEMP = 0
+               MOVE SPACES TO RESULT-BIN
                MOVE "0" TO RESULT-BIN
-               EXIT PARAGRAPH
+           ELSE
+               MOVE SPACES TO RESULT-BIN
+               MOVE 1 TO WS-RESULT-PTR
+
+               PERFORM UNTIL TEMP = 0 OR BIT-OVERFLOW
+                   IF WS-RESULT-PTR > LENGTH OF RESULT-BIN
+                       MOVE "S" TO WS-BIT-OVERFLOW
+                   ELSE
+                       IF FUNCTION MOD(TEMP 2) = 1
+                           STRING "1" DELIMITED BY SIZE INTO RESULT-BIN
+                               WITH POINTER WS-RESULT-PTR
+                       ELSE
+                           STRING "0" DELIMITED BY SIZE INTO RESULT-BIN
+                               WITH POINTER WS-RESULT-PTR
+                       END-IF
+                       COMPUTE TEMP = TEMP / 2
+                   END-IF
+               END-PERFORM
+
+               IF NOT BIT-OVERFLOW
+                   PERFORM INVERTIR-RESULTADO
+               END-IF
            END-IF.
 
-           MOVE "" TO RESULT-BIN.
+           PERFORM PAD-RESULTADO.
 
-           PERFORM UNTIL TEMP = 0
-               IF FUNCTION MOD(TEMP 2) = 1
-                   STRING "1" RESULT-BIN DELIMITED BY SIZE INTO RESULT-BIN
+      * --- Representa RESULT-DEC (negativo) en complemento a dos,
+      * --- sobre el ancho configurado en WS-BIT-WIDTH.
+       CONVERT-DEC-TO-BIN-SIGNED.
+           COMPUTE WS-MAGNITUD = (RESULT-DEC * -1) - 1
+               ON SIZE ERROR
+                   DISPLAY "ERROR: Desbordamiento al calcular la "
+                       "magnitud con signo."
+                   MOVE 0 TO WS-MAGNITUD
+                   MOVE "S" TO WS-RESULTADO-ERROR
+           END-COMPUTE.
+           MOVE WS-MAGNITUD TO TEMP.
+           MOVE SPACES TO RESULT-BIN.
+           MOVE "N" TO WS-BIT-OVERFLOW.
+
+           IF TEMP = 0
+               MOVE "0" TO RESULT-BIN
+           ELSE
+               MOVE 1 TO WS-RESULT-PTR
+               PERFORM UNTIL TEMP = 0 OR BIT-OVERFLOW
+                   IF WS-RESULT-PTR > LENGTH OF RESULT-BIN
+                       MOVE "S" TO WS-BIT-OVERFLOW
+                   ELSE
+                       IF FUNCTION MOD(TEMP 2) = 1
+                           STRING "1" DELIMITED BY SIZE INTO RESULT-BIN
+                               WITH POINTER WS-RESULT-PTR
+                       ELSE
+                           STRING "0" DELIMITED BY SIZE INTO RESULT-BIN
+                               WITH POINTER WS-RESULT-PTR
+                       END-IF
+                       COMPUTE TEMP = TEMP / 2
+                   END-IF
+               END-PERFORM
+               IF NOT BIT-OVERFLOW
+                   PERFORM INVERTIR-RESULTADO
+               END-IF
+           END-IF.
+
+           PERFORM PAD-RESULTADO.
+           IF NOT BIT-OVERFLOW
+               PERFORM INVERTIR-BITS-RESULTADO
+           END-IF.
+
+      * --- Rellena RESULT-BIN con ceros a la izquierda hasta el ancho
+      * --- configurado en WS-BIT-WIDTH (máximo 64, tamaño del campo).
+      * --- WS-BIT-OVERFLOW puede llegar ya en "S" si el párrafo que
+      * --- llamó (CONVERT-DEC-TO-BIN-UNSIGNED/SIGNED) detectó que el
+      * --- valor necesitaba más posiciones que las que tiene RESULT-BIN;
+      * --- en ese caso se conserva la señal y se omite el reescaneo de
+      * --- R-LEN, que ya no refleja el valor real porque el STRING
+      * --- habría descartado el bit más significativo en silencio. ---
+       PAD-RESULTADO.
+           IF NOT BIT-OVERFLOW
+               PERFORM VARYING R-LEN FROM LENGTH OF RESULT-BIN BY -1
+                       UNTIL R-LEN = 0
+                   IF RESULT-BIN(R-LEN:1) NOT = SPACE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+      * --- En modo de signo, un bit del ancho configurado es el bit de
+      * --- signo: la magnitud solo dispone de WS-BIT-WIDTH - 1 bits, o
+      * --- un resultado en ese límite se representaría con el signo
+      * --- invertido en lugar de señalar el desbordamiento. ---
+               IF MODO-SIGNO-ACTIVO
+                   COMPUTE WS-MAX-BITS = WS-BIT-WIDTH - 1
                ELSE
-                   STRING "0" RESULT-BIN DELIMITED BY SIZE INTO RESULT-BIN
+                   MOVE WS-BIT-WIDTH TO WS-MAX-BITS
                END-IF
-               COMPUTE TEMP = TEMP / 2
-           END-PERFORM.
 
-           PERFORM INVERTIR-RESULTADO.
+               IF R-LEN > WS-MAX-BITS
+                   MOVE "S" TO WS-BIT-OVERFLOW
+               END-IF
+           END-IF.
+
+           IF BIT-OVERFLOW
+               MOVE "S" TO WS-RESULTADO-ERROR
+               DISPLAY "ERROR: Desbordamiento; el resultado necesita "
+                   "mas bits que el ancho configurado ("
+                   WS-BIT-WIDTH ")."
+               PERFORM CERO-ANCHO-RESULTADO
+           ELSE
+               IF R-LEN < WS-BIT-WIDTH
+                   MOVE RESULT-BIN TO R-TEMP
+                   MOVE SPACES TO RESULT-BIN
+                   COMPUTE I = WS-BIT-WIDTH - R-LEN
+                   PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > I
+                       MOVE "0" TO RESULT-BIN(WS-POS:1)
+                   END-PERFORM
+                   MOVE 1 TO J
+                   ADD 1 TO I
+                   PERFORM VARYING WS-POS FROM I BY 1
+                           UNTIL WS-POS > WS-BIT-WIDTH
+                       MOVE R-TEMP(J:1) TO RESULT-BIN(WS-POS:1)
+                       ADD 1 TO J
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       INVERTIR-BITS-RESULTADO.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > WS-BIT-WIDTH
+               IF RESULT-BIN(WS-POS:1) = "1"
+                   MOVE "0" TO RESULT-BIN(WS-POS:1)
+               ELSE
+                   IF RESULT-BIN(WS-POS:1) = "0"
+                       MOVE "1" TO RESULT-BIN(WS-POS:1)
+                   END-IF
+               END-IF
+           END-PERFORM.
 
        INVERTIR-RESULTADO.
-           01 R-LEN PIC 9(4) COMP.
-           01 R-TEMP PIC X(64).
+           PERFORM VARYING R-LEN FROM LENGTH OF RESULT-BIN BY -1
+                   UNTIL R-LEN = 0
+               IF RESULT-BIN(R-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
 
-           MOVE LENGTH OF RESULT-BIN TO R-LEN.
-           MOVE "" TO R-TEMP.
+           MOVE SPACES TO R-TEMP.
+           MOVE 1 TO WS-RTEMP-PTR.
 
            PERFORM VARYING I FROM R-LEN BY -1 UNTIL I < 1
                STRING RESULT-BIN(I:1) DELIMITED BY SIZE INTO R-TEMP
+                   WITH POINTER WS-RTEMP-PTR
            END-PERFORM.
 
            MOVE R-TEMP TO RESULT-BIN.
+
+       PROCESAR-LOTE.
+           MOVE "N" TO WS-EOF-TRANS.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir TRANSACC.DAT "
+                   "(status " WS-TRANS-STATUS ")."
+               EXIT PARAGRAPH
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir REPORTE.DAT "
+                   "(status " WS-REPORT-STATUS ")."
+               CLOSE TRANS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL FIN-TRANS-FILE
+               READ TRANS-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-TRANS
+                   NOT AT END
+                       MOVE TR-OP   TO OP
+                       MOVE TR-BIN1 TO BIN1
+                       MOVE TR-BIN2 TO BIN2
+                       IF OP = "+" OR OP = "-" OR OP = "*" OR OP = "/"
+                           MOVE "S" TO WS-OP-VALIDO
+                       ELSE
+                           MOVE "N" TO WS-OP-VALIDO
+                       END-IF
+                       PERFORM VALIDAR-BIN1
+                       IF BIN-VALIDO
+                           PERFORM VALIDAR-BIN2
+                       END-IF
+                       IF NOT BIN-VALIDO OR NOT OP-VALIDO
+                           MOVE SPACES TO WS-LINEA-REPORTE
+                           STRING "OP=" OP
+                               " BIN1=" TR-BIN1
+                               " BIN2=" TR-BIN2
+                               " ERROR=registro invalido, se omite"
+                               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+                           WRITE REPORT-RECORD FROM WS-LINEA-REPORTE
+                           IF WS-REPORT-STATUS NOT = "00"
+                               DISPLAY "ERROR: fallo al escribir en "
+                                   "REPORTE.DAT (status "
+                                   WS-REPORT-STATUS ")."
+                           END-IF
+                       ELSE
+                           MOVE "N" TO WS-RESULTADO-ERROR
+                           MOVE BIN1 TO WS-BIN1-ORIG
+                           MOVE BIN2 TO WS-BIN2-ORIG
+                           PERFORM CONVERT-BIN-TO-DEC1
+                           PERFORM CONVERT-BIN-TO-DEC2
+                           PERFORM CALCULAR
+                           PERFORM CONVERT-DEC-TO-BIN
+                           IF RESULTADO-ERROR
+                               MOVE "ERROR" TO WS-ESTADO
+                           ELSE
+                               MOVE "OK" TO WS-ESTADO
+                           END-IF
+                           MOVE SPACES TO WS-LINEA-REPORTE
+                           STRING "OP=" OP
+                               " BIN1=" TR-BIN1
+                               " BIN2=" TR-BIN2
+                               " RESULTADO=" RESULT-BIN
+                               " ESTADO=" WS-ESTADO
+                               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+                           WRITE REPORT-RECORD FROM WS-LINEA-REPORTE
+                           IF WS-REPORT-STATUS NOT = "00"
+                               DISPLAY "ERROR: fallo al escribir en "
+                                   "REPORTE.DAT (status "
+                                   WS-REPORT-STATUS ")."
+                           END-IF
+                           PERFORM REGISTRAR-AUDITORIA
+                           PERFORM EXPORTAR-RESULTADO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY "Procesamiento por lotes completado. Ver "
+               "REPORTE.DAT".
+
+       OPERACION-HEX.
+           DISPLAY "1) Binario -> Hexadecimal".
+           DISPLAY "2) Hexadecimal -> Binario".
+           DISPLAY "Seleccione una opción: ".
+           ACCEPT WS-SUBOPCION.
+
+           EVALUATE WS-SUBOPCION
+               WHEN 1
+                   PERFORM PEDIR-BIN1-SIMPLE
+                   PERFORM CONVERT-BIN-TO-HEX
+                   DISPLAY "Resultado en hexadecimal: " RESULT-HEX
+               WHEN 2
+                   MOVE "N" TO WS-HEX-VALIDO
+                   PERFORM UNTIL HEX-VALIDO
+                       DISPLAY "Ingrese el número hexadecimal: "
+                       ACCEPT WS-HEX-INPUT
+                       PERFORM VALIDAR-HEX
+                       IF NOT HEX-VALIDO
+                           DISPLAY "ERROR: solo se admiten digitos "
+                               "hexadecimales (0-9, A-F). Reintente."
+                       END-IF
+                   END-PERFORM
+                   PERFORM CONVERT-HEX-TO-BIN
+                   DISPLAY "Resultado en binario: " RESULT-BIN
+               WHEN OTHER
+                   DISPLAY "Opción inválida"
+           END-EVALUATE.
+
+       OPERACION-OCTAL.
+           DISPLAY "1) Binario -> Octal".
+           DISPLAY "2) Octal -> Binario".
+           DISPLAY "Seleccione una opción: ".
+           ACCEPT WS-SUBOPCION.
+
+           EVALUATE WS-SUBOPCION
+               WHEN 1
+                   PERFORM PEDIR-BIN1-SIMPLE
+                   PERFORM CONVERT-BIN-TO-OCT
+                   DISPLAY "Resultado en octal: " RESULT-OCT
+               WHEN 2
+                   MOVE "N" TO WS-OCT-VALIDO
+                   PERFORM UNTIL OCT-VALIDO
+                       DISPLAY "Ingrese el número octal: "
+                       ACCEPT WS-OCT-INPUT
+                       PERFORM VALIDAR-OCT
+                       IF NOT OCT-VALIDO
+                           DISPLAY "ERROR: solo se admiten digitos "
+                               "octales (0-7). Reintente."
+                       END-IF
+                   END-PERFORM
+                   PERFORM CONVERT-OCT-TO-BIN
+                   DISPLAY "Resultado en binario: " RESULT-BIN
+               WHEN OTHER
+                   DISPLAY "Opción inválida"
+           END-EVALUATE.
+
+       HEX-DIGIT-TO-CHAR.
+           EVALUATE WS-DIGIT-VAL
+               WHEN 0 THRU 9
+                   MOVE WS-DIGIT-VAL TO WS-DIGIT-NUM
+                   MOVE WS-DIGIT-NUM TO WS-HEX-CHAR
+               WHEN 10 MOVE "A" TO WS-HEX-CHAR
+               WHEN 11 MOVE "B" TO WS-HEX-CHAR
+               WHEN 12 MOVE "C" TO WS-HEX-CHAR
+               WHEN 13 MOVE "D" TO WS-HEX-CHAR
+               WHEN 14 MOVE "E" TO WS-HEX-CHAR
+               WHEN 15 MOVE "F" TO WS-HEX-CHAR
+           END-EVALUATE.
+
+       CHAR-TO-HEX-VAL.
+           MOVE FUNCTION UPPER-CASE(WS-CHAR) TO WS-CHAR.
+           EVALUATE WS-CHAR
+               WHEN "0" MOVE 0  TO WS-DIGIT-VAL
+               WHEN "1" MOVE 1  TO WS-DIGIT-VAL
+               WHEN "2" MOVE 2  TO WS-DIGIT-VAL
+               WHEN "3" MOVE 3  TO WS-DIGIT-VAL
+               WHEN "4" MOVE 4  TO WS-DIGIT-VAL
+               WHEN "5" MOVE 5  TO WS-DIGIT-VAL
+               WHEN "6" MOVE 6  TO WS-DIGIT-VAL
+               WHEN "7" MOVE 7  TO WS-DIGIT-VAL
+               WHEN "8" MOVE 8  TO WS-DIGIT-VAL
+               WHEN "9" MOVE 9  TO WS-DIGIT-VAL
+               WHEN "A" MOVE 10 TO WS-DIGIT-VAL
+               WHEN "B" MOVE 11 TO WS-DIGIT-VAL
+               WHEN "C" MOVE 12 TO WS-DIGIT-VAL
+               WHEN "D" MOVE 13 TO WS-DIGIT-VAL
+               WHEN "E" MOVE 14 TO WS-DIGIT-VAL
+               WHEN "F" MOVE 15 TO WS-DIGIT-VAL
+               WHEN OTHER MOVE 0 TO WS-DIGIT-VAL
+           END-EVALUATE.
+
+       VALIDAR-HEX.
+           MOVE "S" TO WS-HEX-VALIDO.
+           MOVE "N" TO WS-ESPACIO-VISTO.
+           IF WS-HEX-INPUT = SPACES
+               MOVE "N" TO WS-HEX-VALIDO
+           END-IF.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > LENGTH OF WS-HEX-INPUT
+               IF WS-HEX-INPUT(WS-POS:1) = SPACE
+                   MOVE "S" TO WS-ESPACIO-VISTO
+               ELSE
+                   IF ESPACIO-VISTO
+                       MOVE "N" TO WS-HEX-VALIDO
+                   ELSE
+                       MOVE FUNCTION UPPER-CASE(WS-HEX-INPUT(WS-POS:1))
+                           TO WS-CHAR
+                       IF (WS-CHAR < "0" OR WS-CHAR > "9")
+                               AND (WS-CHAR < "A" OR WS-CHAR > "F")
+                           MOVE "N" TO WS-HEX-VALIDO
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-OCT.
+           MOVE "S" TO WS-OCT-VALIDO.
+           MOVE "N" TO WS-ESPACIO-VISTO.
+           IF WS-OCT-INPUT = SPACES
+               MOVE "N" TO WS-OCT-VALIDO
+           END-IF.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > LENGTH OF WS-OCT-INPUT
+               IF WS-OCT-INPUT(WS-POS:1) = SPACE
+                   MOVE "S" TO WS-ESPACIO-VISTO
+               ELSE
+                   IF ESPACIO-VISTO
+                       MOVE "N" TO WS-OCT-VALIDO
+                   ELSE
+                       IF WS-OCT-INPUT(WS-POS:1) < "0"
+                               OR WS-OCT-INPUT(WS-POS:1) > "7"
+                           MOVE "N" TO WS-OCT-VALIDO
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       INVERTIR-HEX.
+           PERFORM VARYING R-LEN FROM LENGTH OF RESULT-HEX BY -1
+                   UNTIL R-LEN = 0
+               IF RESULT-HEX(R-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO R-TEMP.
+           MOVE 1 TO WS-RTEMP-PTR.
+
+           PERFORM VARYING I FROM R-LEN BY -1 UNTIL I < 1
+               STRING RESULT-HEX(I:1) DELIMITED BY SIZE INTO R-TEMP
+                   WITH POINTER WS-RTEMP-PTR
+           END-PERFORM.
+
+           MOVE R-TEMP(1:16) TO RESULT-HEX.
+
+       INVERTIR-OCT.
+           PERFORM VARYING R-LEN FROM LENGTH OF RESULT-OCT BY -1
+                   UNTIL R-LEN = 0
+               IF RESULT-OCT(R-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO R-TEMP.
+           MOVE 1 TO WS-RTEMP-PTR.
+
+           PERFORM VARYING I FROM R-LEN BY -1 UNTIL I < 1
+               STRING RESULT-OCT(I:1) DELIMITED BY SIZE INTO R-TEMP
+                   WITH POINTER WS-RTEMP-PTR
+           END-PERFORM.
+
+           MOVE R-TEMP(1:24) TO RESULT-OCT.
+
+       CONVERT-BIN-TO-HEX.
+           MOVE WS-MODO-SIGNO TO WS-MODO-SIGNO-GUARDADO.
+           MOVE "N" TO WS-MODO-SIGNO.
+           PERFORM CONVERT-BIN-TO-DEC1.
+           MOVE WS-MODO-SIGNO-GUARDADO TO WS-MODO-SIGNO.
+           MOVE DEC1 TO TEMP.
+           MOVE SPACES TO RESULT-HEX.
+
+           IF TEMP = 0
+               MOVE "0" TO RESULT-HEX
+           ELSE
+               MOVE 1 TO WS-RESULT-PTR
+               PERFORM UNTIL TEMP = 0
+                   COMPUTE WS-DIGIT-VAL = FUNCTION MOD(TEMP 16)
+                   PERFORM HEX-DIGIT-TO-CHAR
+                   STRING WS-HEX-CHAR DELIMITED BY SIZE INTO RESULT-HEX
+                       WITH POINTER WS-RESULT-PTR
+                   COMPUTE TEMP = TEMP / 16
+               END-PERFORM
+               PERFORM INVERTIR-HEX
+           END-IF.
+
+       CONVERT-HEX-TO-BIN.
+           MOVE 0 TO DEC1.
+           MOVE "N" TO WS-CONV-OVERFLOW.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > LENGTH OF WS-HEX-INPUT
+               IF WS-HEX-INPUT(WS-POS:1) NOT = SPACE
+                       AND NOT CONV-OVERFLOW
+                   MOVE WS-HEX-INPUT(WS-POS:1) TO WS-CHAR
+                   PERFORM CHAR-TO-HEX-VAL
+                   COMPUTE DEC1 = DEC1 * 16 + WS-DIGIT-VAL
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: Desbordamiento en la "
+                               "conversión hexadecimal."
+                           MOVE "S" TO WS-CONV-OVERFLOW
+                           MOVE 0 TO DEC1
+                   END-COMPUTE
+               END-IF
+           END-PERFORM.
+
+           IF CONV-OVERFLOW
+               MOVE SPACES TO RESULT-BIN
+               MOVE "0" TO RESULT-BIN
+           ELSE
+               MOVE WS-MODO-SIGNO TO WS-MODO-SIGNO-GUARDADO
+               MOVE "N" TO WS-MODO-SIGNO
+               MOVE DEC1 TO RESULT-DEC
+               PERFORM CONVERT-DEC-TO-BIN
+               MOVE WS-MODO-SIGNO-GUARDADO TO WS-MODO-SIGNO
+           END-IF.
+
+       CONVERT-BIN-TO-OCT.
+           MOVE WS-MODO-SIGNO TO WS-MODO-SIGNO-GUARDADO.
+           MOVE "N" TO WS-MODO-SIGNO.
+           PERFORM CONVERT-BIN-TO-DEC1.
+           MOVE WS-MODO-SIGNO-GUARDADO TO WS-MODO-SIGNO.
+           MOVE DEC1 TO TEMP.
+           MOVE SPACES TO RESULT-OCT.
+
+           IF TEMP = 0
+               MOVE "0" TO RESULT-OCT
+           ELSE
+               MOVE 1 TO WS-RESULT-PTR
+               PERFORM UNTIL TEMP = 0
+                   COMPUTE WS-DIGIT-VAL = FUNCTION MOD(TEMP 8)
+                   PERFORM HEX-DIGIT-TO-CHAR
+                   STRING WS-HEX-CHAR DELIMITED BY SIZE INTO RESULT-OCT
+                       WITH POINTER WS-RESULT-PTR
+                   COMPUTE TEMP = TEMP / 8
+               END-PERFORM
+               PERFORM INVERTIR-OCT
+           END-IF.
+
+       CONVERT-OCT-TO-BIN.
+           MOVE 0 TO DEC1.
+           MOVE "N" TO WS-CONV-OVERFLOW.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > LENGTH OF WS-OCT-INPUT
+               IF WS-OCT-INPUT(WS-POS:1) NOT = SPACE
+                       AND NOT CONV-OVERFLOW
+                   MOVE WS-OCT-INPUT(WS-POS:1) TO WS-CHAR
+                   PERFORM CHAR-TO-HEX-VAL
+                   COMPUTE DEC1 = DEC1 * 8 + WS-DIGIT-VAL
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: Desbordamiento en la "
+                               "conversión octal."
+                           MOVE "S" TO WS-CONV-OVERFLOW
+                           MOVE 0 TO DEC1
+                   END-COMPUTE
+               END-IF
+           END-PERFORM.
+
+           IF CONV-OVERFLOW
+               MOVE SPACES TO RESULT-BIN
+               MOVE "0" TO RESULT-BIN
+           ELSE
+               MOVE WS-MODO-SIGNO TO WS-MODO-SIGNO-GUARDADO
+               MOVE "N" TO WS-MODO-SIGNO
+               MOVE DEC1 TO RESULT-DEC
+               PERFORM CONVERT-DEC-TO-BIN
+               MOVE WS-MODO-SIGNO-GUARDADO TO WS-MODO-SIGNO
+           END-IF.
